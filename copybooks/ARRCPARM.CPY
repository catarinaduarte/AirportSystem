@@ -0,0 +1,13 @@
+      ******************************************************************
+      * ARRCPARM - parameter layout passed to the ARRCALC subprogram.
+      *            Shared by every program that computes an arrival
+      *            time from a departure time and a flight duration.
+      ******************************************************************
+       01  ARRCALC-PARAMETROS.
+           05 AC-DEP-HORA          PIC 9(02).
+           05 AC-DEP-MINUTO        PIC 9(02).
+           05 AC-DUR-HORA          PIC 9(02).
+           05 AC-DUR-MINUTO        PIC 9(02).
+           05 AC-CHG-HORA          PIC 9(02).
+           05 AC-CHG-MINUTO        PIC 9(02).
+           05 AC-DIA-FLAG          PIC 9(01).
