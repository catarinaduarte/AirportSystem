@@ -0,0 +1,18 @@
+      ******************************************************************
+      * AUDITREC - record layout of the daily AUDIT log.  One record is
+      *            appended per T01 run so a disputed CHEGADA can be
+      *            traced back to the operator and moment it was
+      *            calculated.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05 AU-OPERADOR          PIC X(08).
+           05 AU-DATA              PIC 9(08).
+           05 AU-HORA-SISTEMA      PIC 9(08).
+           05 AU-DEP-HORA          PIC 9(02).
+           05 AU-DEP-MINUTO        PIC 9(02).
+           05 AU-DUR-HORA          PIC 9(03).
+           05 AU-DUR-MINUTO        PIC 9(03).
+           05 AU-CHG-HORA          PIC 9(02).
+           05 AU-CHG-MINUTO        PIC 9(02).
+           05 AU-TZ-SINAL          PIC X(01).
+           05 AU-TZ-HORAS          PIC 9(02).
