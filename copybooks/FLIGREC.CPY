@@ -0,0 +1,21 @@
+      ******************************************************************
+      * FLIGREC - record layout of the daily FLIGHTS log.  One record
+      *           is appended per flight calculation, whether entered
+      *           interactively or read from a batch transaction deck.
+      ******************************************************************
+       01  FLIGHT-RECORD.
+           05 FR-VOO               PIC X(08).
+           05 FR-ROTA               PIC X(11).
+           05 FR-DEP-HORA          PIC 9(02).
+           05 FR-DEP-MINUTO        PIC 9(02).
+           05 FR-DUR-HORA          PIC 9(02).
+           05 FR-DUR-MINUTO        PIC 9(02).
+           05 FR-CHG-HORA          PIC 9(02).
+           05 FR-CHG-MINUTO        PIC 9(02).
+      *    FR-DIA-FLAG: days offset between FR-DEP-HORA's day and the
+      *    day CHEGADA falls on - positive when the flight lands after
+      *    midnight, negative when a westbound time-zone correction
+      *    pulls CHEGADA back onto an earlier local day.
+           05 FR-DIA-FLAG          PIC S9(02)
+               SIGN IS TRAILING SEPARATE CHARACTER.
+           05 FR-DATA              PIC 9(08).
