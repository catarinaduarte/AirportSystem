@@ -0,0 +1,275 @@
+      ******************************************************************
+      * Author:      Data Processing
+      * Installation: Airport Operations
+      * Date-Written: 2026-08-09
+      * Date-Compiled:
+      * Purpose:     Batch counterpart to T01.  Reads a deck of flight
+      *              transactions (departure time, duration, flight
+      *              number and route) from a sequential input file,
+      *              computes the arrival time for each one through
+      *              the shared ARRCALC subprogram, appends every
+      *              flight to the daily FLIGHTS log and writes a
+      *              formatted result line per flight to the output
+      *              file - for nights when the whole handover
+      *              schedule is loaded in one pass instead of keyed
+      *              in one flight at a time.
+      * Tectonics:   cobc
+      * Modifications:
+      *   2026-08-09 DP  Initial version.
+      *   2026-08-09 DP  Transaction times are now range-checked
+      *                  (HORA 0-23, MINUTO 0-59) the same as the
+      *                  interactive screen; a transaction that fails
+      *                  is skipped and reported on the results file
+      *                  instead of being sent through ARRCALC.
+      *   2026-08-09 DP  Each transaction now carries its own
+      *                  destination FUSO, shifted into the arrival the
+      *                  same way T01 shifts CHEGADA for interactive
+      *                  entry, so a batch-loaded international flight
+      *                  lands in the FLIGHTS log as local arrival time
+      *                  instead of departure-zone time - the manifest
+      *                  sorts and prints both kinds of entry the same
+      *                  way.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. T01B.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACOES-FILE ASSIGN TO TRANSACOES
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANSACOES-STATUS.
+
+           SELECT RESULTADOS-FILE ASSIGN TO RESULTADOS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESULTADOS-STATUS.
+
+           SELECT FLIGHTS-FILE ASSIGN TO FLIGHTS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FLIGHTS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACOES-FILE.
+       01  TRANSACAO-RECORD.
+           05 TR-VOO               PIC X(08).
+           05 TR-ROTA               PIC X(11).
+           05 TR-DEP-HORA          PIC 9(02).
+           05 TR-DEP-MINUTO        PIC 9(02).
+           05 TR-DUR-HORA          PIC 9(02).
+           05 TR-DUR-MINUTO        PIC 9(02).
+           05 TR-TZ-SINAL          PIC X(01).
+               88 TR-TZ-POSITIVO   VALUE "+".
+               88 TR-TZ-NEGATIVO   VALUE "-".
+           05 TR-TZ-HORAS          PIC 9(02).
+
+       FD  RESULTADOS-FILE.
+       01  RESULTADO-RECORD        PIC X(50).
+
+       FD  FLIGHTS-FILE.
+       COPY FLIGREC.
+
+       WORKING-STORAGE SECTION.
+       COPY ARRCPARM.
+
+       77 TRANSACOES-STATUS PIC X(02) VALUES "00".
+       77 RESULTADOS-STATUS PIC X(02) VALUES "00".
+       77 FLIGHTS-STATUS    PIC X(02) VALUES "00".
+
+       77 WS-FIM-TRANSACOES PIC X(01) VALUES "N".
+           88 FIM-TRANSACOES VALUE "S".
+
+       77 WS-TRANSACAO-VALIDA PIC X(01) VALUES "S".
+           88 TRANSACAO-VALIDA VALUE "S".
+           88 TRANSACAO-INVALIDA VALUE "N".
+
+       77 WS-DATA-HOJE      PIC 9(08).
+       77 WS-DIAS-VOO       PIC 9(01) VALUES 0.
+       77 WS-DIA-FLAG       PIC S9(02) VALUES 0.
+           88 WS-CHEGA-DIA-SEGUINTE VALUES 1 THRU 99.
+           88 WS-CHEGA-DIA-ANTERIOR VALUES -99 THRU -1.
+       77 WS-DIA-VALOR      PIC Z9.
+
+       01  WS-LINHA-RESULTADO.
+           05 WS-R-VOO          PIC X(08).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 WS-R-ROTA         PIC X(11).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 WS-R-DEP-HORA     PIC Z9.
+           05 FILLER            PIC X(01) VALUE ":".
+           05 WS-R-DEP-MINUTO   PIC 99.
+           05 FILLER            PIC X(03) VALUE SPACES.
+           05 WS-R-DUR-HORA     PIC Z9.
+           05 FILLER            PIC X(01) VALUE ":".
+           05 WS-R-DUR-MINUTO   PIC 99.
+           05 FILLER            PIC X(03) VALUE SPACES.
+           05 WS-R-CHG-HORA     PIC Z9.
+           05 FILLER            PIC X(01) VALUE ":".
+           05 WS-R-CHG-MINUTO   PIC 99.
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 WS-R-DIA          PIC X(07).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA.
+           PERFORM 2000-PROCESSA-TRANSACAO
+               UNTIL FIM-TRANSACOES.
+           PERFORM 9000-FINALIZA.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-INICIALIZA - open files and prime the read.
+      *----------------------------------------------------------------
+       1000-INICIALIZA.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+
+           OPEN INPUT TRANSACOES-FILE.
+           OPEN OUTPUT RESULTADOS-FILE.
+
+           OPEN EXTEND FLIGHTS-FILE.
+           IF FLIGHTS-STATUS = "35"
+               OPEN OUTPUT FLIGHTS-FILE
+               CLOSE FLIGHTS-FILE
+               OPEN EXTEND FLIGHTS-FILE
+           END-IF.
+
+           PERFORM 2100-LE-TRANSACAO.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESSA-TRANSACAO - one flight through calc/log/report.
+      *----------------------------------------------------------------
+       2000-PROCESSA-TRANSACAO.
+           PERFORM 2150-VALIDA-TRANSACAO.
+           IF TRANSACAO-VALIDA
+               PERFORM 2200-CALCULA-CHEGADA
+               PERFORM 2300-GRAVA-FLIGHT
+               PERFORM 2400-GRAVA-RESULTADO
+           ELSE
+               PERFORM 2450-GRAVA-REJEITADO
+           END-IF.
+           PERFORM 2100-LE-TRANSACAO.
+
+      *----------------------------------------------------------------
+      * 2100-LE-TRANSACAO
+      *----------------------------------------------------------------
+       2100-LE-TRANSACAO.
+           READ TRANSACOES-FILE
+               AT END MOVE "S" TO WS-FIM-TRANSACOES
+           END-READ.
+
+      *----------------------------------------------------------------
+      * 2150-VALIDA-TRANSACAO - same range check as the interactive
+      * screen (HORA 0-23, MINUTO 0-59), applied to a whole record at
+      * once since there is no operator here to re-prompt.
+      *----------------------------------------------------------------
+       2150-VALIDA-TRANSACAO.
+           MOVE "S" TO WS-TRANSACAO-VALIDA.
+           IF TR-DEP-HORA > 23 OR TR-DEP-MINUTO > 59
+               OR TR-DUR-HORA > 23 OR TR-DUR-MINUTO > 59
+               OR TR-TZ-HORAS > 14
+               OR (NOT TR-TZ-POSITIVO AND NOT TR-TZ-NEGATIVO)
+               MOVE "N" TO WS-TRANSACAO-VALIDA
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 2200-CALCULA-CHEGADA - add the flight duration, then shift the
+      * result by the destination FUSO the same way T01's PROCESSAMENTO
+      * does, so FR-CHG-HORA/MINUTO always means destination-local
+      * time, whether the flight was keyed in or loaded from a deck.
+      *----------------------------------------------------------------
+       2200-CALCULA-CHEGADA.
+           MOVE TR-DEP-HORA TO AC-DEP-HORA.
+           MOVE TR-DEP-MINUTO TO AC-DEP-MINUTO.
+           MOVE TR-DUR-HORA TO AC-DUR-HORA.
+           MOVE TR-DUR-MINUTO TO AC-DUR-MINUTO.
+           CALL "ARRCALC" USING ARRCALC-PARAMETROS.
+           MOVE AC-DIA-FLAG TO WS-DIAS-VOO.
+
+           MOVE AC-CHG-HORA TO AC-DEP-HORA.
+           MOVE AC-CHG-MINUTO TO AC-DEP-MINUTO.
+           IF TR-TZ-NEGATIVO
+               COMPUTE AC-DUR-HORA = 24 - TR-TZ-HORAS
+           ELSE
+               MOVE TR-TZ-HORAS TO AC-DUR-HORA
+           END-IF.
+           MOVE 0 TO AC-DUR-MINUTO.
+           CALL "ARRCALC" USING ARRCALC-PARAMETROS.
+
+           IF TR-TZ-NEGATIVO
+               COMPUTE WS-DIA-FLAG = WS-DIAS-VOO + AC-DIA-FLAG - 1
+           ELSE
+               COMPUTE WS-DIA-FLAG = WS-DIAS-VOO + AC-DIA-FLAG
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 2300-GRAVA-FLIGHT - append to the daily FLIGHTS log.
+      *----------------------------------------------------------------
+       2300-GRAVA-FLIGHT.
+           MOVE TR-VOO TO FR-VOO.
+           MOVE TR-ROTA TO FR-ROTA.
+           MOVE TR-DEP-HORA TO FR-DEP-HORA.
+           MOVE TR-DEP-MINUTO TO FR-DEP-MINUTO.
+           MOVE TR-DUR-HORA TO FR-DUR-HORA.
+           MOVE TR-DUR-MINUTO TO FR-DUR-MINUTO.
+           MOVE AC-CHG-HORA TO FR-CHG-HORA.
+           MOVE AC-CHG-MINUTO TO FR-CHG-MINUTO.
+           MOVE WS-DIA-FLAG TO FR-DIA-FLAG.
+           MOVE WS-DATA-HOJE TO FR-DATA.
+           WRITE FLIGHT-RECORD.
+
+      *----------------------------------------------------------------
+      * 2400-GRAVA-RESULTADO - one formatted line per flight.
+      *----------------------------------------------------------------
+       2400-GRAVA-RESULTADO.
+           MOVE SPACES TO WS-LINHA-RESULTADO.
+           MOVE TR-VOO TO WS-R-VOO.
+           MOVE TR-ROTA TO WS-R-ROTA.
+           MOVE TR-DEP-HORA TO WS-R-DEP-HORA.
+           MOVE TR-DEP-MINUTO TO WS-R-DEP-MINUTO.
+           MOVE TR-DUR-HORA TO WS-R-DUR-HORA.
+           MOVE TR-DUR-MINUTO TO WS-R-DUR-MINUTO.
+           MOVE AC-CHG-HORA TO WS-R-CHG-HORA.
+           MOVE AC-CHG-MINUTO TO WS-R-CHG-MINUTO.
+           MOVE SPACES TO WS-R-DIA.
+           IF WS-CHEGA-DIA-SEGUINTE
+               MOVE WS-DIA-FLAG TO WS-DIA-VALOR
+               STRING "+" DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-DIA-VALOR) DELIMITED BY SIZE
+                      " DIA" DELIMITED BY SIZE
+                   INTO WS-R-DIA
+           END-IF.
+           IF WS-CHEGA-DIA-ANTERIOR
+               COMPUTE WS-DIA-VALOR = WS-DIA-FLAG * -1
+               STRING "-" DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-DIA-VALOR) DELIMITED BY SIZE
+                      " DIA" DELIMITED BY SIZE
+                   INTO WS-R-DIA
+           END-IF.
+           MOVE WS-LINHA-RESULTADO TO RESULTADO-RECORD.
+           WRITE RESULTADO-RECORD.
+
+      *----------------------------------------------------------------
+      * 2450-GRAVA-REJEITADO - report a transaction that failed
+      * 2150-VALIDA-TRANSACAO instead of sending it through ARRCALC.
+      *----------------------------------------------------------------
+       2450-GRAVA-REJEITADO.
+           MOVE SPACES TO RESULTADO-RECORD.
+           STRING TR-VOO DELIMITED BY SIZE
+                  " REJEITADA - HORA OU MINUTO INVALIDO"
+                      DELIMITED BY SIZE
+               INTO RESULTADO-RECORD.
+           WRITE RESULTADO-RECORD.
+
+      *----------------------------------------------------------------
+      * 9000-FINALIZA
+      *----------------------------------------------------------------
+       9000-FINALIZA.
+           CLOSE TRANSACOES-FILE.
+           CLOSE RESULTADOS-FILE.
+           CLOSE FLIGHTS-FILE.
+
+       END PROGRAM T01B.
