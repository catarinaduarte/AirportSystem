@@ -3,13 +3,82 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modifications:
+      *   2026-08-09 CS  CHEGADA now carries minutes into hours and
+      *                  wraps hours past 23 into a "+1 DIA" flag.
+      *   2026-08-09 CS  Each entry is now appended to the daily
+      *                  FLIGHTS log so calculations survive STOP RUN.
+      *   2026-08-09 CS  Screen and FLIGHTS log now carry the flight
+      *                  number and origin-destination route.
+      *   2026-08-09 CS  HORA/MINUTO fields now re-prompt until they
+      *                  hold a valid time (0-23 / 0-59).
+      *   2026-08-09 CS  Arrival-time arithmetic moved to the shared
+      *                  ARRCALC subprogram so batch runs use the
+      *                  same logic as interactive entry.
+      *   2026-08-09 CS  Supports connecting itineraries of up to 3
+      *                  legs, with a layover before each leg after
+      *                  the first and every leg's arrival displayed.
+      *   2026-08-09 CS  CHEGADA is now shifted by the destination's
+      *                  signed UTC offset before it is displayed, so
+      *                  it reads as local time at the arrival gate.
+      *   2026-08-09 CS  Every run now appends an AUDIT record (operator
+      *                  ID, system date/time, the four captured times
+      *                  and the computed arrival) so a disputed
+      *                  CHEGADA can be traced back to who ran it.
+      *   2026-08-09 CS  A REVISAO menu now shows the four captured
+      *                  values and CHEGADA before anything is written,
+      *                  letting the operator jump back and re-enter a
+      *                  single field instead of restarting the run.
+      *                  With more than one escala, PARTIDA can only be
+      *                  corrected by restarting (the layovers already
+      *                  accepted would otherwise have to be replayed);
+      *                  the DURACAO of the last leg can always be
+      *                  corrected in place.
+      *   2026-08-09 CS  Moved the PEDE-*/PROCESSA-ESCALA paragraph
+      *                  group to the end of the PROCEDURE DIVISION, so
+      *                  INICIO again falls straight through into
+      *                  PROCESSAMENTO the way the rest of the mainline
+      *                  does, instead of jumping over them.
+      *   2026-08-09 CS  AUDIT-RECORD now carries the itinerary's total
+      *                  flight duration (WS-DUR-TOTAL-HORA/MINUTO) and
+      *                  the destination FUSO instead of only the last
+      *                  leg's own duration, so a multi-leg or
+      *                  time-zone-shifted CHEGADA can still be
+      *                  reconstructed from the audit trail alone.
+      *   2026-08-09 CS  Correcting DURACAO from the REVISAO menu now
+      *                  redisplays that leg's ESCALA line, so it no
+      *                  longer shows a stale pre-correction time
+      *                  alongside the refreshed CHEGADA.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. T01.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FLIGHTS-FILE ASSIGN TO FLIGHTS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FLIGHTS-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO AUDIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FLIGHTS-FILE.
+       COPY FLIGREC.
+
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
 
        WORKING-STORAGE SECTION.
+       COPY ARRCPARM.
+       77 FLIGHTS-STATUS PIC X(02) VALUES "00".
+       77 AUDIT-STATUS   PIC X(02) VALUES "00".
+       77 OPERADOR       PIC X(08) VALUES SPACES.
+       77 VOO             PIC X(08) VALUES SPACES.
+       77 ROTA             PIC X(11) VALUES SPACES.
        77 NUMERO-1     PIC 9(02) VALUES 0.
        77 NUMERO-2     PIC 9(02) VALUES 0.
        77 NUMERO-3     PIC 9(02) VALUES 0.
@@ -21,64 +90,395 @@
        77 SOMA1        PIC 9(3) VALUES 0.
        77 SAIDA-SOMA   PIC ZZ9.
        77 SAIDA-SOMA1   PIC ZZ9.
+       77 SOMA-DIA-FLAG PIC S9(02) VALUES 0.
+           88 SOMA-CHEGA-DIA-SEGUINTE VALUES 1 THRU 99.
+           88 SOMA-CHEGA-DIA-ANTERIOR VALUES -99 THRU -1.
+
+       77 NUM-ESCALAS       PIC 9(01) VALUES 1.
+       77 ESCALA-IDX         PIC 9(01) VALUES 1.
+       77 WS-POS-LINHA       PIC 9(04).
+       77 WS-LINHA-ESCALA    PIC X(40).
+       77 WS-CHG-HORA-ATUAL  PIC 9(02) VALUES 0.
+       77 WS-CHG-MINUTO-ATUAL PIC 9(02) VALUES 0.
+       77 WS-DIAS-ACUMULADOS PIC S9(02) VALUES 0.
+       77 WS-DUR-TOTAL-HORA  PIC 9(03) VALUES 0.
+       77 WS-DUR-TOTAL-MINUTO PIC 9(03) VALUES 0.
+
+       77 TZ-SINAL           PIC X(01) VALUES "+".
+           88 TZ-POSITIVO    VALUE "+".
+           88 TZ-NEGATIVO    VALUE "-".
+       77 TZ-HORAS           PIC 9(02) VALUES 0.
+
+       77 WS-DEP-ULTIMA-HORA   PIC 9(02) VALUES 0.
+       77 WS-DEP-ULTIMA-MINUTO PIC 9(02) VALUES 0.
+       77 WS-DIAS-ANTES-ULTIMA PIC S9(02) VALUES 0.
+       77 WS-DUR-ANTES-ULT-HORA   PIC 9(03) VALUES 0.
+       77 WS-DUR-ANTES-ULT-MINUTO PIC 9(03) VALUES 0.
+       77 WS-CONFIRMADO        PIC X(01) VALUES "N".
+           88 REVISAO-CONFIRMADA VALUE "S".
+       77 WS-OPCAO             PIC 9(01) VALUES 0.
+       77 WS-LINHA-REVISAO     PIC X(40).
 
        PROCEDURE DIVISION.
        INICIO.
+           OPEN EXTEND FLIGHTS-FILE.
+           IF FLIGHTS-STATUS = "35"
+               OPEN OUTPUT FLIGHTS-FILE
+               CLOSE FLIGHTS-FILE
+               OPEN EXTEND FLIGHTS-FILE
+           END-IF.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+
            DISPLAY "AREOPORTO" FOREGROUND-COLOR 2
            HIGHLIGHT AT 0101.
 
-           DISPLAY "PARTIDA" FOREGROUND-COLOR 2
-           HIGHLIGHT AT 0401.
+           DISPLAY "OPERADOR:" AT 0801.
+           ACCEPT OPERADOR AT 0811.
 
+           DISPLAY "VOO:" AT 0201.
+           ACCEPT VOO AT 0206.
 
-           DISPLAY "HORA:" AT 0601.
-           ACCEPT NUMERO-1 AT 0607.
-           MOVE NUMERO-1 TO SAIDA.
-           DISPLAY SAIDA AT 0607.
+           DISPLAY "ROTA:" AT 0301.
+           ACCEPT ROTA AT 0307.
 
-           DISPLAY "MINUTO:" AT 0616.
-           ACCEPT NUMERO-2 AT 0624.
-           MOVE NUMERO-2 TO SAIDA.
-           DISPLAY SAIDA AT 0624.
+           DISPLAY "FUSO DESTINO (+/-HH):" AT 0401.
+           PERFORM PEDE-FUSO-SINAL
+               WITH TEST AFTER UNTIL TZ-POSITIVO OR TZ-NEGATIVO.
+           PERFORM PEDE-FUSO-HORAS
+               WITH TEST AFTER UNTIL TZ-HORAS <= 14.
 
+           DISPLAY "NUM ESCALAS:" AT 0501.
+           PERFORM PEDE-NUM-ESCALAS
+               WITH TEST AFTER UNTIL NUM-ESCALAS >= 1
+                                  AND NUM-ESCALAS <= 3.
 
-           DISPLAY "DURACAO DO VOO" FOREGROUND-COLOR 2
-           HIGHLIGHT AT 0901.
+           MOVE 0 TO WS-DIAS-ACUMULADOS.
+           MOVE 0 TO WS-DUR-TOTAL-HORA.
+           MOVE 0 TO WS-DUR-TOTAL-MINUTO.
 
-           DISPLAY "HORA:" AT 1101.
-           ACCEPT NUMERO-3 AT 1107.
-           MOVE NUMERO-3 TO SAIDA.
-           DISPLAY SAIDA AT 1107.
+           PERFORM PROCESSA-ESCALA
+               VARYING ESCALA-IDX FROM 1 BY 1
+               UNTIL ESCALA-IDX > NUM-ESCALAS.
 
-           DISPLAY "MINUTO:" AT 1116.
-           ACCEPT NUMERO-4 AT 1124.
-           MOVE NUMERO-4 TO SAIDA.
-           DISPLAY SAIDA AT 1124.
+           DISPLAY "CHEGADA " AT 1601.
 
-           DISPLAY "CHEGADA " AT 1501.
+       PROCESSAMENTO.
+           MOVE WS-CHG-HORA-ATUAL TO AC-DEP-HORA.
+           MOVE WS-CHG-MINUTO-ATUAL TO AC-DEP-MINUTO.
+           IF TZ-NEGATIVO
+               COMPUTE AC-DUR-HORA = 24 - TZ-HORAS
+           ELSE
+               MOVE TZ-HORAS TO AC-DUR-HORA
+           END-IF.
+           MOVE 0 TO AC-DUR-MINUTO.
+           CALL "ARRCALC" USING ARRCALC-PARAMETROS.
 
+           IF TZ-NEGATIVO
+               COMPUTE SOMA-DIA-FLAG =
+                   WS-DIAS-ACUMULADOS + AC-DIA-FLAG - 1
+           ELSE
+               COMPUTE SOMA-DIA-FLAG =
+                   WS-DIAS-ACUMULADOS + AC-DIA-FLAG
+           END-IF.
 
-       PROCESSAMENTO.
-      *     ADD PRIMEIRO-NUMERO,SEGUNDO-NUMERO TO SOMA.
+           MOVE AC-CHG-HORA TO SOMA.
+           MOVE AC-CHG-MINUTO TO SOMA1.
 
-           COMPUTE SOMA=(NUMERO-1+NUMERO-3).
-           COMPUTE SOMA1=(NUMERO-2+NUMERO-4).
+       REVISAO.
+           MOVE "N" TO WS-CONFIRMADO.
+           PERFORM MOSTRA-REVISAO-E-OPCAO UNTIL REVISAO-CONFIRMADA.
 
        ESCRITA.
 
 
-           DISPLAY "HORA:" AT 1701.
+           DISPLAY "HORA:" AT 1801.
 
            MOVE SOMA TO SAIDA-SOMA.
-           DISPLAY FUNCTION TRIM(SAIDA-SOMA)AT 1709.
+           DISPLAY FUNCTION TRIM(SAIDA-SOMA)AT 1809.
 
-           DISPLAY ":" AT 1711.
+           DISPLAY ":" AT 1811.
            MOVE SOMA1 TO SAIDA-SOMA1.
-           DISPLAY FUNCTION TRIM(SAIDA-SOMA1)AT 1712.
-           DISPLAY "H" AT 1715.
+           DISPLAY FUNCTION TRIM(SAIDA-SOMA1)AT 1812.
+           DISPLAY "H" AT 1815.
 
+           IF SOMA-CHEGA-DIA-SEGUINTE
+               MOVE SOMA-DIA-FLAG TO SAIDA
+               DISPLAY "+" AT 1817
+               DISPLAY FUNCTION TRIM(SAIDA) AT 1818
+               DISPLAY " DIA(S)" AT 1820
+           END-IF.
+           IF SOMA-CHEGA-DIA-ANTERIOR
+               COMPUTE SAIDA = SOMA-DIA-FLAG * -1
+               DISPLAY "-" AT 1817
+               DISPLAY FUNCTION TRIM(SAIDA) AT 1818
+               DISPLAY " DIA(S)" AT 1820
+           END-IF.
 
+           MOVE VOO TO FR-VOO.
+           MOVE ROTA TO FR-ROTA.
+           MOVE NUMERO-1 TO FR-DEP-HORA.
+           MOVE NUMERO-2 TO FR-DEP-MINUTO.
+           MOVE WS-DUR-TOTAL-HORA TO FR-DUR-HORA.
+           MOVE WS-DUR-TOTAL-MINUTO TO FR-DUR-MINUTO.
+           MOVE SOMA TO FR-CHG-HORA.
+           MOVE SOMA1 TO FR-CHG-MINUTO.
+           MOVE SOMA-DIA-FLAG TO FR-DIA-FLAG.
+           ACCEPT FR-DATA FROM DATE YYYYMMDD.
+           WRITE FLIGHT-RECORD.
 
-           ACCEPT OMITTED AT 1801.
+           MOVE OPERADOR TO AU-OPERADOR.
+           MOVE FR-DATA TO AU-DATA.
+           ACCEPT AU-HORA-SISTEMA FROM TIME.
+           MOVE NUMERO-1 TO AU-DEP-HORA.
+           MOVE NUMERO-2 TO AU-DEP-MINUTO.
+           MOVE WS-DUR-TOTAL-HORA TO AU-DUR-HORA.
+           MOVE WS-DUR-TOTAL-MINUTO TO AU-DUR-MINUTO.
+           MOVE SOMA TO AU-CHG-HORA.
+           MOVE SOMA1 TO AU-CHG-MINUTO.
+           MOVE TZ-SINAL TO AU-TZ-SINAL.
+           MOVE TZ-HORAS TO AU-TZ-HORAS.
+           WRITE AUDIT-RECORD.
+
+           CLOSE FLIGHTS-FILE.
+           CLOSE AUDIT-FILE.
+           ACCEPT OMITTED AT 1901.
            STOP RUN.
+
+      *----------------------------------------------------------------
+      * PEDE-* / PROCESSA-ESCALA - helper paragraphs reached only via
+      * PERFORM from INICIO or from the REVISAO menu below; kept after
+      * ESCRITA's STOP RUN so the mainline above falls straight through
+      * from one paragraph into the next, with nothing to jump over.
+      *----------------------------------------------------------------
+       PEDE-FUSO-SINAL.
+           ACCEPT TZ-SINAL AT 0423.
+           DISPLAY TZ-SINAL AT 0423.
+
+       PEDE-FUSO-HORAS.
+           ACCEPT TZ-HORAS AT 0425.
+           MOVE TZ-HORAS TO SAIDA.
+           DISPLAY SAIDA AT 0425.
+
+       PEDE-NUM-ESCALAS.
+           ACCEPT NUM-ESCALAS AT 0513.
+           MOVE NUM-ESCALAS TO SAIDA.
+           DISPLAY SAIDA AT 0513.
+
+       PEDE-HORA-PARTIDA.
+           ACCEPT NUMERO-1 AT 0707.
+           MOVE NUMERO-1 TO SAIDA.
+           DISPLAY SAIDA AT 0707.
+
+       PEDE-MINUTO-PARTIDA.
+           ACCEPT NUMERO-2 AT 0724.
+           MOVE NUMERO-2 TO SAIDA.
+           DISPLAY SAIDA AT 0724.
+
+       PEDE-HORA-ESPERA.
+           ACCEPT NUMERO-5 AT 0707.
+           MOVE NUMERO-5 TO SAIDA.
+           DISPLAY SAIDA AT 0707.
+
+       PEDE-MINUTO-ESPERA.
+           ACCEPT NUMERO-6 AT 0724.
+           MOVE NUMERO-6 TO SAIDA.
+           DISPLAY SAIDA AT 0724.
+
+       PEDE-HORA-DURACAO.
+           ACCEPT NUMERO-3 AT 1207.
+           MOVE NUMERO-3 TO SAIDA.
+           DISPLAY SAIDA AT 1207.
+
+       PEDE-MINUTO-DURACAO.
+           ACCEPT NUMERO-4 AT 1224.
+           MOVE NUMERO-4 TO SAIDA.
+           DISPLAY SAIDA AT 1224.
+
+      *----------------------------------------------------------------
+      * PROCESSA-ESCALA - capture and resolve a single leg.  Leg 1
+      * starts from PARTIDA; every later leg starts from a layover
+      * added to the running arrival time from the previous leg.
+      *----------------------------------------------------------------
+       PROCESSA-ESCALA.
+           IF ESCALA-IDX = 1
+               DISPLAY "PARTIDA" FOREGROUND-COLOR 2
+               HIGHLIGHT AT 0601
+               DISPLAY "HORA:" AT 0701
+               PERFORM PEDE-HORA-PARTIDA
+                   WITH TEST AFTER UNTIL NUMERO-1 <= 23
+               DISPLAY "MINUTO:" AT 0716
+               PERFORM PEDE-MINUTO-PARTIDA
+                   WITH TEST AFTER UNTIL NUMERO-2 <= 59
+               MOVE NUMERO-1 TO WS-CHG-HORA-ATUAL
+               MOVE NUMERO-2 TO WS-CHG-MINUTO-ATUAL
+           ELSE
+               DISPLAY "ESPERA (ESCALA)" FOREGROUND-COLOR 2
+               HIGHLIGHT AT 0601
+               DISPLAY "HORA:" AT 0701
+               PERFORM PEDE-HORA-ESPERA
+                   WITH TEST AFTER UNTIL NUMERO-5 <= 23
+               DISPLAY "MINUTO:" AT 0716
+               PERFORM PEDE-MINUTO-ESPERA
+                   WITH TEST AFTER UNTIL NUMERO-6 <= 59
+               MOVE WS-CHG-HORA-ATUAL TO AC-DEP-HORA
+               MOVE WS-CHG-MINUTO-ATUAL TO AC-DEP-MINUTO
+               MOVE NUMERO-5 TO AC-DUR-HORA
+               MOVE NUMERO-6 TO AC-DUR-MINUTO
+               CALL "ARRCALC" USING ARRCALC-PARAMETROS
+               ADD AC-DIA-FLAG TO WS-DIAS-ACUMULADOS
+               MOVE AC-CHG-HORA TO WS-CHG-HORA-ATUAL
+               MOVE AC-CHG-MINUTO TO WS-CHG-MINUTO-ATUAL
+           END-IF.
+
+           DISPLAY "DURACAO DO VOO" FOREGROUND-COLOR 2
+           HIGHLIGHT AT 1001.
+           DISPLAY "HORA:" AT 1201.
+           PERFORM PEDE-HORA-DURACAO
+               WITH TEST AFTER UNTIL NUMERO-3 <= 23.
+           DISPLAY "MINUTO:" AT 1216.
+           PERFORM PEDE-MINUTO-DURACAO
+               WITH TEST AFTER UNTIL NUMERO-4 <= 59.
+
+           MOVE WS-CHG-HORA-ATUAL TO WS-DEP-ULTIMA-HORA.
+           MOVE WS-CHG-MINUTO-ATUAL TO WS-DEP-ULTIMA-MINUTO.
+           MOVE WS-DIAS-ACUMULADOS TO WS-DIAS-ANTES-ULTIMA.
+           MOVE WS-DUR-TOTAL-HORA TO WS-DUR-ANTES-ULT-HORA.
+           MOVE WS-DUR-TOTAL-MINUTO TO WS-DUR-ANTES-ULT-MINUTO.
+
+           MOVE WS-CHG-HORA-ATUAL TO AC-DEP-HORA.
+           MOVE WS-CHG-MINUTO-ATUAL TO AC-DEP-MINUTO.
+           MOVE NUMERO-3 TO AC-DUR-HORA.
+           MOVE NUMERO-4 TO AC-DUR-MINUTO.
+           CALL "ARRCALC" USING ARRCALC-PARAMETROS.
+           ADD AC-DIA-FLAG TO WS-DIAS-ACUMULADOS.
+           MOVE AC-CHG-HORA TO WS-CHG-HORA-ATUAL.
+           MOVE AC-CHG-MINUTO TO WS-CHG-MINUTO-ATUAL.
+
+           ADD NUMERO-3 TO WS-DUR-TOTAL-HORA.
+           ADD NUMERO-4 TO WS-DUR-TOTAL-MINUTO.
+           PERFORM AJUSTA-DUR-MINUTOS UNTIL WS-DUR-TOTAL-MINUTO < 60.
+
+           PERFORM MOSTRA-CHEGADA-ESCALA.
+
+       AJUSTA-DUR-MINUTOS.
+           SUBTRACT 60 FROM WS-DUR-TOTAL-MINUTO.
+           ADD 1 TO WS-DUR-TOTAL-HORA.
+
+      *----------------------------------------------------------------
+      * MOSTRA-CHEGADA-ESCALA - print this leg's arrival on its own
+      * line so every leg of the itinerary stays visible on screen.
+      *----------------------------------------------------------------
+       MOSTRA-CHEGADA-ESCALA.
+           MOVE SPACES TO WS-LINHA-ESCALA.
+           STRING "ESCALA " DELIMITED BY SIZE
+                  ESCALA-IDX DELIMITED BY SIZE
+                  ": CHEGADA " DELIMITED BY SIZE
+                  AC-CHG-HORA DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  AC-CHG-MINUTO DELIMITED BY SIZE
+                  "H" DELIMITED BY SIZE
+               INTO WS-LINHA-ESCALA.
+           COMPUTE WS-POS-LINHA = 2000 + ((ESCALA-IDX - 1) * 100) + 1.
+           DISPLAY WS-LINHA-ESCALA AT WS-POS-LINHA.
+
+      *----------------------------------------------------------------
+      * MOSTRA-REVISAO-E-OPCAO - one pass of the REVISAO menu: show the
+      * four captured values and CHEGADA, then let the operator confirm
+      * or jump back to a single field.  Reached only via PERFORM, so
+      * it never runs unless a correction is actually requested.
+      *----------------------------------------------------------------
+       MOSTRA-REVISAO-E-OPCAO.
+           MOVE SPACES TO WS-LINHA-REVISAO.
+           STRING "1-PARTIDA " DELIMITED BY SIZE
+                  NUMERO-1 DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  NUMERO-2 DELIMITED BY SIZE
+               INTO WS-LINHA-REVISAO.
+           DISPLAY WS-LINHA-REVISAO AT 2301.
+
+           MOVE SPACES TO WS-LINHA-REVISAO.
+           STRING "2-DURACAO " DELIMITED BY SIZE
+                  NUMERO-3 DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  NUMERO-4 DELIMITED BY SIZE
+               INTO WS-LINHA-REVISAO.
+           DISPLAY WS-LINHA-REVISAO AT 2401.
+
+           MOVE SPACES TO WS-LINHA-REVISAO.
+           STRING "CHEGADA " DELIMITED BY SIZE
+                  SOMA DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  SOMA1 DELIMITED BY SIZE
+                  "H" DELIMITED BY SIZE
+               INTO WS-LINHA-REVISAO.
+           DISPLAY WS-LINHA-REVISAO AT 2501.
+
+           DISPLAY "9-CONFIRMAR" AT 2601.
+           IF NUM-ESCALAS > 1
+               DISPLAY "(PARTIDA so corrige com 1 escala)" AT 2701
+           END-IF.
+
+           DISPLAY "OPCAO:" AT 2801.
+           ACCEPT WS-OPCAO AT 2808.
+
+           EVALUATE WS-OPCAO
+               WHEN 1
+                   IF NUM-ESCALAS = 1
+                       DISPLAY "HORA:" AT 0701
+                       PERFORM PEDE-HORA-PARTIDA
+                           WITH TEST AFTER UNTIL NUMERO-1 <= 23
+                       DISPLAY "MINUTO:" AT 0716
+                       PERFORM PEDE-MINUTO-PARTIDA
+                           WITH TEST AFTER UNTIL NUMERO-2 <= 59
+                       MOVE NUMERO-1 TO WS-DEP-ULTIMA-HORA
+                       MOVE NUMERO-2 TO WS-DEP-ULTIMA-MINUTO
+                       PERFORM RECALCULA-FINAL
+                   END-IF
+               WHEN 2
+                   DISPLAY "HORA:" AT 1201
+                   PERFORM PEDE-HORA-DURACAO
+                       WITH TEST AFTER UNTIL NUMERO-3 <= 23
+                   DISPLAY "MINUTO:" AT 1216
+                   PERFORM PEDE-MINUTO-DURACAO
+                       WITH TEST AFTER UNTIL NUMERO-4 <= 59
+                   PERFORM RECALCULA-FINAL
+                   MOVE NUM-ESCALAS TO ESCALA-IDX
+                   MOVE WS-CHG-HORA-ATUAL TO AC-CHG-HORA
+                   MOVE WS-CHG-MINUTO-ATUAL TO AC-CHG-MINUTO
+                   PERFORM MOSTRA-CHEGADA-ESCALA
+               WHEN 9
+                   MOVE "S" TO WS-CONFIRMADO
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------
+      * RECALCULA-FINAL - redo the last leg's arrival and the
+      * destination-time-zone shift after a field is corrected, without
+      * replaying any escalas already accepted.
+      *----------------------------------------------------------------
+       RECALCULA-FINAL.
+           MOVE WS-DEP-ULTIMA-HORA TO AC-DEP-HORA.
+           MOVE WS-DEP-ULTIMA-MINUTO TO AC-DEP-MINUTO.
+           MOVE NUMERO-3 TO AC-DUR-HORA.
+           MOVE NUMERO-4 TO AC-DUR-MINUTO.
+           CALL "ARRCALC" USING ARRCALC-PARAMETROS.
+           COMPUTE WS-DIAS-ACUMULADOS =
+               WS-DIAS-ANTES-ULTIMA + AC-DIA-FLAG.
+           MOVE AC-CHG-HORA TO WS-CHG-HORA-ATUAL.
+           MOVE AC-CHG-MINUTO TO WS-CHG-MINUTO-ATUAL.
+
+           COMPUTE WS-DUR-TOTAL-HORA = WS-DUR-ANTES-ULT-HORA + NUMERO-3.
+           COMPUTE WS-DUR-TOTAL-MINUTO =
+               WS-DUR-ANTES-ULT-MINUTO + NUMERO-4.
+           PERFORM AJUSTA-DUR-MINUTOS UNTIL WS-DUR-TOTAL-MINUTO < 60.
+
+           PERFORM PROCESSAMENTO.
+
        END PROGRAM T01.
