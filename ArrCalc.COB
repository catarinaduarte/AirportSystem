@@ -0,0 +1,67 @@
+      ******************************************************************
+      * Author:      Data Processing
+      * Installation: Airport Operations
+      * Date-Written: 2026-08-09
+      * Date-Compiled:
+      * Purpose:     Computes an arrival time from a departure time
+      *              and a flight duration, carrying minutes into
+      *              hours and hours past 23 into a next-day flag.
+      *              CALLed by every program that needs this figure
+      *              (interactive entry, batch processing) so the
+      *              arithmetic only lives in one place.
+      * Tectonics:   cobc
+      * Modifications:
+      *   2026-08-09 DP  Initial version, factored out of T01/T01B.
+      *   2026-08-09 DP  0200-AJUSTA-HORAS now adds to AC-DIA-FLAG
+      *                  instead of pinning it at 1, so a duration
+      *                  that crosses more than one midnight is
+      *                  counted correctly.
+      *   2026-08-09 DP  The departure/duration minutes are now added
+      *                  into a 3-digit working accumulator ahead of
+      *                  the carry loop, since the sum of two PIC 9(02)
+      *                  minute fields can reach 118 and would
+      *                  otherwise truncate before AC-CHG-MINUTO ever
+      *                  saw the overflow.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARRCALC.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       77 WS-CHG-MINUTO-ACUM PIC 9(03) VALUES 0.
+
+       LINKAGE SECTION.
+       COPY ARRCPARM.
+
+       PROCEDURE DIVISION USING ARRCALC-PARAMETROS.
+
+      *----------------------------------------------------------------
+      * 0000-CALCULA - add duration to departure time and normalize.
+      *----------------------------------------------------------------
+       0000-CALCULA.
+           COMPUTE AC-CHG-HORA = AC-DEP-HORA + AC-DUR-HORA.
+           COMPUTE WS-CHG-MINUTO-ACUM = AC-DEP-MINUTO + AC-DUR-MINUTO.
+           MOVE 0 TO AC-DIA-FLAG.
+
+           PERFORM 0100-AJUSTA-MINUTOS UNTIL WS-CHG-MINUTO-ACUM < 60.
+           MOVE WS-CHG-MINUTO-ACUM TO AC-CHG-MINUTO.
+           PERFORM 0200-AJUSTA-HORAS UNTIL AC-CHG-HORA < 24.
+
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 0100-AJUSTA-MINUTOS - roll 60 minutes into the next hour.
+      *----------------------------------------------------------------
+       0100-AJUSTA-MINUTOS.
+           SUBTRACT 60 FROM WS-CHG-MINUTO-ACUM.
+           ADD 1 TO AC-CHG-HORA.
+
+      *----------------------------------------------------------------
+      * 0200-AJUSTA-HORAS - roll 24 hours into a next-day flag.
+      *----------------------------------------------------------------
+       0200-AJUSTA-HORAS.
+           SUBTRACT 24 FROM AC-CHG-HORA.
+           ADD 1 TO AC-DIA-FLAG.
+
+       END PROGRAM ARRCALC.
