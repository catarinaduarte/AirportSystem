@@ -0,0 +1,234 @@
+      ******************************************************************
+      * Author:      Data Processing
+      * Installation: Airport Operations
+      * Date-Written: 2026-08-09
+      * Date-Compiled:
+      * Purpose:     Reads the daily FLIGHTS log, sorts it by computed
+      *              arrival time (CHEGADA) and prints a page-formatted
+      *              manifest - flight number, departure, duration and
+      *              arrival - for the gate printer, so the shift
+      *              supervisor has a single handover document instead
+      *              of re-deriving the arrival order from each T01
+      *              run.
+      * Tectonics:   cobc
+      * Modifications:
+      *   2026-08-09 DP  Initial version.
+      *   2026-08-09 DP  SR-DIA-FLAG widened to signed to match
+      *                  FR-DIA-FLAG (westbound arrivals land a day
+      *                  earlier); sort key now leads with SR-DIA-FLAG
+      *                  so the manifest prints in true chronological
+      *                  arrival order instead of by clock time alone.
+      *   2026-08-09 DP  FR-DIA-FLAG/SR-DIA-FLAG now carry an explicit
+      *                  SIGN IS TRAILING SEPARATE CHARACTER, so a
+      *                  westbound "-1 DIA" record stays a plain
+      *                  readable digit and sign in the flat FLIGHTS
+      *                  log instead of an overpunched byte.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. T02.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FLIGHTS-FILE ASSIGN TO FLIGHTS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FLIGHTS-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK.
+
+           SELECT MANIFESTO-FILE ASSIGN TO MANIFESTO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MANIFESTO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FLIGHTS-FILE.
+       COPY FLIGREC.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05 SR-CHG-HORA          PIC 9(02).
+           05 SR-CHG-MINUTO        PIC 9(02).
+           05 SR-VOO               PIC X(08).
+           05 SR-ROTA               PIC X(11).
+           05 SR-DEP-HORA          PIC 9(02).
+           05 SR-DEP-MINUTO        PIC 9(02).
+           05 SR-DUR-HORA          PIC 9(02).
+           05 SR-DUR-MINUTO        PIC 9(02).
+           05 SR-DIA-FLAG          PIC S9(02)
+               SIGN IS TRAILING SEPARATE CHARACTER.
+               88 SR-CHEGA-DIA-SEGUINTE VALUES 1 THRU 99.
+               88 SR-CHEGA-DIA-ANTERIOR VALUES -99 THRU -1.
+
+       FD  MANIFESTO-FILE.
+       01  MANIFESTO-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FLIGHTS-STATUS      PIC X(02) VALUES "00".
+       77 MANIFESTO-STATUS    PIC X(02) VALUES "00".
+
+       77 WS-FIM-FLIGHTS      PIC X(01) VALUES "N".
+           88 FIM-FLIGHTS VALUE "S".
+
+       77 WS-FIM-SORT         PIC X(01) VALUES "N".
+           88 FIM-SORT VALUE "S".
+
+       77 WS-DATA-HOJE        PIC 9(08).
+       77 WS-NUM-PAGINA       PIC 9(03) VALUES 0.
+       77 WS-LINHAS-PAGINA    PIC 9(02) VALUES 0.
+       77 WS-LINHAS-POR-PAG   PIC 9(02) VALUES 40.
+       77 WS-DIA-VALOR        PIC Z9.
+
+       01  WS-CABECALHO-1.
+           05 FILLER            PIC X(24) VALUE
+               "MANIFESTO DE CHEGADAS".
+           05 FILLER            PIC X(08) VALUE "DATA: ".
+           05 WS-CAB-DATA       PIC 9(08).
+           05 FILLER            PIC X(10) VALUE SPACES.
+           05 FILLER            PIC X(08) VALUE "PAGINA: ".
+           05 WS-CAB-PAGINA     PIC ZZ9.
+
+       01  WS-CABECALHO-2.
+           05 FILLER            PIC X(08) VALUE "VOO".
+           05 FILLER            PIC X(03) VALUE SPACES.
+           05 FILLER            PIC X(11) VALUE "ROTA".
+           05 FILLER            PIC X(03) VALUE SPACES.
+           05 FILLER            PIC X(07) VALUE "PARTIDA".
+           05 FILLER            PIC X(05) VALUE SPACES.
+           05 FILLER            PIC X(07) VALUE "DURACAO".
+           05 FILLER            PIC X(05) VALUE SPACES.
+           05 FILLER            PIC X(07) VALUE "CHEGADA".
+
+       01  WS-DETALHE.
+           05 WD-VOO             PIC X(08).
+           05 FILLER             PIC X(03) VALUE SPACES.
+           05 WD-ROTA            PIC X(11).
+           05 FILLER             PIC X(03) VALUE SPACES.
+           05 WD-DEP-HORA        PIC Z9.
+           05 FILLER             PIC X(01) VALUE ":".
+           05 WD-DEP-MINUTO      PIC 99.
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 WD-DUR-HORA        PIC Z9.
+           05 FILLER             PIC X(01) VALUE ":".
+           05 WD-DUR-MINUTO      PIC 99.
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 WD-CHG-HORA        PIC Z9.
+           05 FILLER             PIC X(01) VALUE ":".
+           05 WD-CHG-MINUTO      PIC 99.
+           05 FILLER             PIC X(01) VALUE SPACE.
+           05 WD-DIA             PIC X(07).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SR-DIA-FLAG SR-CHG-HORA SR-CHG-MINUTO
+               INPUT PROCEDURE IS 2000-CARREGA-SORT
+               OUTPUT PROCEDURE IS 3000-IMPRIME-MANIFESTO.
+
+           PERFORM 9000-FINALIZA.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-INICIALIZA
+      *----------------------------------------------------------------
+       1000-INICIALIZA.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           OPEN OUTPUT MANIFESTO-FILE.
+
+      *----------------------------------------------------------------
+      * 2000-CARREGA-SORT - feed every FLIGHTS record into the sort.
+      *----------------------------------------------------------------
+       2000-CARREGA-SORT.
+           OPEN INPUT FLIGHTS-FILE.
+           PERFORM 2100-LE-FLIGHT.
+           PERFORM 2200-RELEASE-REGISTO UNTIL FIM-FLIGHTS.
+           CLOSE FLIGHTS-FILE.
+
+       2100-LE-FLIGHT.
+           READ FLIGHTS-FILE
+               AT END MOVE "S" TO WS-FIM-FLIGHTS
+           END-READ.
+
+       2200-RELEASE-REGISTO.
+           MOVE FR-VOO TO SR-VOO.
+           MOVE FR-ROTA TO SR-ROTA.
+           MOVE FR-DEP-HORA TO SR-DEP-HORA.
+           MOVE FR-DEP-MINUTO TO SR-DEP-MINUTO.
+           MOVE FR-DUR-HORA TO SR-DUR-HORA.
+           MOVE FR-DUR-MINUTO TO SR-DUR-MINUTO.
+           MOVE FR-CHG-HORA TO SR-CHG-HORA.
+           MOVE FR-CHG-MINUTO TO SR-CHG-MINUTO.
+           MOVE FR-DIA-FLAG TO SR-DIA-FLAG.
+           RELEASE SORT-RECORD.
+           PERFORM 2100-LE-FLIGHT.
+
+      *----------------------------------------------------------------
+      * 3000-IMPRIME-MANIFESTO - print the sorted deck, page-broken.
+      *----------------------------------------------------------------
+       3000-IMPRIME-MANIFESTO.
+           PERFORM 3200-RETURN-REGISTO.
+           PERFORM 3300-IMPRIME-LINHA UNTIL FIM-SORT.
+
+       3100-CABECALHO.
+           ADD 1 TO WS-NUM-PAGINA.
+           MOVE 0 TO WS-LINHAS-PAGINA.
+           MOVE WS-DATA-HOJE TO WS-CAB-DATA.
+           MOVE WS-NUM-PAGINA TO WS-CAB-PAGINA.
+           MOVE WS-CABECALHO-1 TO MANIFESTO-LINE.
+           WRITE MANIFESTO-LINE AFTER ADVANCING PAGE.
+           MOVE WS-CABECALHO-2 TO MANIFESTO-LINE.
+           WRITE MANIFESTO-LINE AFTER ADVANCING 2 LINES.
+
+       3200-RETURN-REGISTO.
+           RETURN SORT-WORK-FILE
+               AT END MOVE "S" TO WS-FIM-SORT
+           END-RETURN.
+
+       3300-IMPRIME-LINHA.
+           IF WS-LINHAS-PAGINA >= WS-LINHAS-POR-PAG
+               OR WS-NUM-PAGINA = 0
+               PERFORM 3100-CABECALHO
+           END-IF.
+
+           MOVE SR-VOO TO WD-VOO.
+           MOVE SR-ROTA TO WD-ROTA.
+           MOVE SR-DEP-HORA TO WD-DEP-HORA.
+           MOVE SR-DEP-MINUTO TO WD-DEP-MINUTO.
+           MOVE SR-DUR-HORA TO WD-DUR-HORA.
+           MOVE SR-DUR-MINUTO TO WD-DUR-MINUTO.
+           MOVE SR-CHG-HORA TO WD-CHG-HORA.
+           MOVE SR-CHG-MINUTO TO WD-CHG-MINUTO.
+           MOVE SPACES TO WD-DIA.
+           IF SR-CHEGA-DIA-SEGUINTE
+               MOVE SR-DIA-FLAG TO WS-DIA-VALOR
+               STRING "+" DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-DIA-VALOR) DELIMITED BY SIZE
+                      " DIA" DELIMITED BY SIZE
+                   INTO WD-DIA
+           END-IF.
+           IF SR-CHEGA-DIA-ANTERIOR
+               COMPUTE WS-DIA-VALOR = SR-DIA-FLAG * -1
+               STRING "-" DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-DIA-VALOR) DELIMITED BY SIZE
+                      " DIA" DELIMITED BY SIZE
+                   INTO WD-DIA
+           END-IF.
+           MOVE WS-DETALHE TO MANIFESTO-LINE.
+           WRITE MANIFESTO-LINE AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-LINHAS-PAGINA.
+
+           PERFORM 3200-RETURN-REGISTO.
+
+      *----------------------------------------------------------------
+      * 9000-FINALIZA
+      *----------------------------------------------------------------
+       9000-FINALIZA.
+           CLOSE MANIFESTO-FILE.
+
+       END PROGRAM T02.
